@@ -12,43 +12,817 @@
             ORGANIZATION  IS LINE  SEQUENTIAL.
          SELECT OUTPUT-FILE ASSIGN TO "OUTFILE.TXT"
             ORGANIZATION  IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTION.TXT"
+            ORGANIZATION  IS LINE SEQUENTIAL.
+           SELECT DEPT-REPORT-FILE ASSIGN TO "DEPTRPT.TXT"
+            ORGANIZATION  IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EMP-ID-MASTER
+            FILE STATUS IS WS-MASTER-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS RANDOM
+            RELATIVE KEY IS WS-CKPT-KEY
+            FILE STATUS IS WS-CKPT-STATUS.
+           SELECT EFT-FILE ASSIGN TO "EFTFILE.TXT"
+            ORGANIZATION  IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-REC.
+            05  EMPLOYEE-ID-IN       PIC 9(6).
             05  EMPLOYEE-NAME-IN     PIC X(20).
+            05  DEPT-CODE-IN         PIC X(4).
             05  HOURS-WORKED-IN      PIC 9(02).
             05  HOURLY-RATE-IN       PIC 9V99.
-           FD  OUTPUT-FILE.           	
-       01  OUTPUT-REC PIC X(78).
+            05  SHIFT-ENTRIES OCCURS 3 TIMES.
+                10  SHIFT-CODE-IN    PIC X.
+                10  SHIFT-HOURS-IN   PIC 9(2).
+           FD  OUTPUT-FILE.
+       01  OUTPUT-REC PIC X(132).
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC PIC X(60).
+       FD  DEPT-REPORT-FILE.
+       01  DEPT-REPORT-REC PIC X(100).
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-REC.
+           05  EMP-ID-MASTER        PIC 9(6).
+           05  EMP-NAME-MASTER      PIC X(20).
+           05  EMP-RATE-MASTER      PIC 9V99.
+           05  EMP-YTD-HOURS        PIC 9(5)V99.
+           05  EMP-YTD-WAGES        PIC 9(7)V99.
+           05  EMP-BANK-ROUTING     PIC 9(9).
+           05  EMP-BANK-ACCOUNT     PIC X(17).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CKPT-LAST-SEQ         PIC 9(7).
+           05  CKPT-IN-PROGRESS-SEQ  PIC 9(7).
+           05  CKPT-TOTAL-EMPLOYEES  PIC 9(5).
+           05  CKPT-TOTAL-HOURS      PIC 9(7)V99.
+           05  CKPT-TOTAL-GROSS      PIC 9(7)V99.
+           05  CKPT-TOTAL-NET        PIC 9(7)V99.
+           05  CKPT-EXCEPTION-COUNT  PIC 9(5).
+           05  CKPT-DEPT-COUNT       PIC 9(4).
+      *--------------------------------------------------------
+      * ALTERNATE VIEW OF THE SAME RECORD AREA USED TO PERSIST ONE
+      * WS-DEPT-TABLE ROW PER RELATIVE KEY (KEY 2 = ROW 1, ETC) SO
+      * THE DEPARTMENT BREAKDOWN SURVIVES A RESTART TOO.
+      *--------------------------------------------------------
+       01  CHECKPOINT-DEPT-REC REDEFINES CHECKPOINT-REC.
+           05  CKDT-DEPT-CODE        PIC X(4).
+           05  CKDT-EMP-ID           PIC 9(6).
+           05  CKDT-EMP-NAME         PIC X(20).
+           05  CKDT-HOURS            PIC 9(3)V99.
+           05  CKDT-GROSS            PIC 9(4)V99.
+           05  CKDT-NET              PIC 9(3)V99.
+       FD  EFT-FILE.
+       01  EFT-REC.
+           05  EFT-EMP-ID           PIC 9(6).
+           05  EFT-ROUTING-NUMBER   PIC 9(9).
+           05  EFT-ACCOUNT-NUMBER   PIC X(17).
+           05  EFT-NET-AMOUNT       PIC 9(7)V99.
         WORKING-STORAGE SECTION.
        01  EOF PIC X VALUE 'N'.
        01  DETAIL-LINE.
-             05  FILLER               PIC X(20) VALUE SPACES. 
+             05  FILLER               PIC X(20) VALUE SPACES.
              05  NAME-OUT             PIC X(20).
-             05  FILLER               PIC X(10) VALUE SPACES.
+             05  FILLER               PIC X(4) VALUE SPACES.
              05  HOURS-OUT            PIC 9(2).
-             05  FILLER               PIC X(8) VALUE SPACES.
+             05  FILLER               PIC X(4) VALUE SPACES.
              05  RATE-OUT             PIC 9.99.
-             05  FILLER               PIC X(6) VALUE SPACES.
-             05  WEEKLY-WAGES-OUT     PIC 999.99.
+             05  FILLER               PIC X(4) VALUE SPACES.
+             05  REG-WAGES-OUT        PIC 999.99.
+             05  FILLER               PIC X(4) VALUE SPACES.
+             05  OT-WAGES-OUT         PIC 999.99.
+             05  FILLER               PIC X(4) VALUE SPACES.
+             05  WEEKLY-WAGES-OUT     PIC 9999.99.
+             05  FILLER               PIC X(4) VALUE SPACES.
+             05  FED-TAX-OUT          PIC 999.99.
+             05  FILLER               PIC X(4) VALUE SPACES.
+             05  STATE-TAX-OUT        PIC 999.99.
+             05  FILLER               PIC X(4) VALUE SPACES.
+             05  FICA-OUT             PIC 999.99.
+             05  FILLER               PIC X(4) VALUE SPACES.
+             05  NET-PAY-OUT          PIC 999.99.
            05  FILLER               PIC XX VALUE SPACES.
-        PROCEDURE DIVISION.
+       01  WS-REGULAR-HOURS     PIC 9(2).
+       01  WS-OVERTIME-HOURS    PIC 9(2).
+       01  WS-OT-RATE           PIC 99V999.
+      *--------------------------------------------------------
+      * 9(4)V99 -- A SHIFT EMPLOYEE'S STRAIGHT-TIME PAY CAN RUN
+      * ALL 80 ALLOWED HOURS AT THE TOP 1.20 WEEKEND DIFFERENTIAL
+      * (959.04) PLUS A FULL 40-HOUR OT BUCKET AT THE SAME
+      * DIFFERENTIAL (719.28), SO THE COMBINED GROSS (1198.80)
+      * NO LONGER FITS IN 3 INTEGER DIGITS.
+      *--------------------------------------------------------
+       01  WS-REG-WAGES         PIC 9(4)V99.
+       01  WS-OT-WAGES          PIC 9(4)V99.
+       01  WS-GROSS-WAGES       PIC 9(4)V99.
+       01  WS-FED-TAX           PIC 9(3)V99.
+       01  WS-STATE-TAX         PIC 9(3)V99.
+       01  WS-FICA-TAX          PIC 9(3)V99.
+       01  WS-TOTAL-DEDUCTIONS  PIC 9(3)V99.
+       01  WS-NET-PAY           PIC 9(3)V99.
+      *--------------------------------------------------------
+      * WITHHOLDING RATE TABLES - FLAT STATE/FICA RATES AND A
+      * PROGRESSIVE FEDERAL BRACKET TABLE KEYED ON GROSS WAGES.
+      *--------------------------------------------------------
+       01  WS-STATE-TAX-RATE    PIC V999 VALUE .050.
+       01  WS-FICA-RATE         PIC V9999 VALUE .0765.
+       01  FED-TAX-TABLE-VALUES.
+           05  FILLER PIC X(12) VALUE '0030000100  '.
+           05  FILLER PIC X(12) VALUE '0070000150  '.
+           05  FILLER PIC X(12) VALUE '9999999220  '.
+       01  FED-TAX-TABLE REDEFINES FED-TAX-TABLE-VALUES.
+           05  FED-BRACKET OCCURS 3 TIMES.
+               10  FED-BRACKET-LIMIT PIC 9(5)V99.
+               10  FED-BRACKET-RATE  PIC V999.
+               10  FILLER            PIC X(2).
+       01  WS-FED-TAX-IDX        PIC 9(1).
+      *--------------------------------------------------------
+      * SHIFT DIFFERENTIAL MULTIPLIER TABLE - DAY/EVENING/NIGHT/
+      * WEEKEND PREMIUMS APPLIED TO EACH SHIFT SEGMENT'S HOURS.
+      *--------------------------------------------------------
+       01  SHIFT-DIFF-TABLE-VALUES.
+           05  FILLER PIC X(4) VALUE '1100'.
+           05  FILLER PIC X(4) VALUE '2110'.
+           05  FILLER PIC X(4) VALUE '3115'.
+           05  FILLER PIC X(4) VALUE 'W120'.
+       01  SHIFT-DIFF-TABLE REDEFINES SHIFT-DIFF-TABLE-VALUES.
+           05  SHIFT-DIFF-ENTRY OCCURS 4 TIMES.
+               10  SHIFT-DIFF-CODE  PIC X.
+               10  SHIFT-DIFF-MULT  PIC 9V99.
+       01  WS-SHIFT-HOURS-SUM    PIC 9(3).
+       01  WS-SHIFT-IDX          PIC 9.
+       01  WS-SHIFT-DIFF-IDX     PIC 9.
+       01  WS-SHIFT-MULT         PIC 9V99.
+       01  WS-SHIFT-MULT-FOUND   PIC X.
+           88  SHIFT-MULT-FOUND      VALUE 'Y'.
+           88  SHIFT-MULT-NOT-FOUND  VALUE 'N'.
+       01  WS-SHIFT-CODE-FOUND   PIC X.
+           88  SHIFT-CODE-VALID      VALUE 'Y'.
+           88  SHIFT-CODE-INVALID    VALUE 'N'.
+       01  WS-SHIFT-HOURS-STATUS PIC X.
+           88  SHIFT-HOURS-NUMERIC      VALUE 'Y'.
+           88  SHIFT-HOURS-NOT-NUMERIC  VALUE 'N'.
+       01  WS-SHIFT-WAGE         PIC 9(3)V99.
+       01  WS-OT-PREMIUM-MULT    PIC 9V99.
+      *--------------------------------------------------------
+      * SPLITS EACH SHIFT SEGMENT'S HOURS INTO THE PORTION THAT
+      * FALLS IN THE <=40HR REGULAR BUCKET VS THE >40HR OVERTIME
+      * BUCKET, SO REG-WAGES-OUT/OT-WAGES-OUT MEAN THE SAME THING
+      * FOR A SHIFT EMPLOYEE AS THEY DO FOR A FLAT-RATE EMPLOYEE.
+      *--------------------------------------------------------
+       01  WS-CUM-SHIFT-HOURS    PIC 9(2).
+       01  WS-SEG-REG-HOURS      PIC 9(2).
+       01  WS-SEG-OT-HOURS       PIC 9(2).
+       01  WS-SEG-REMAINING-REG  PIC 9(2).
+       01  WS-MASTER-STATUS      PIC XX.
+       01  WS-MASTER-FOUND       PIC X.
+           88  MASTER-FOUND          VALUE 'Y'.
+           88  MASTER-NOT-FOUND      VALUE 'N'.
+       01  WS-MASTER-UPDATE-STATUS PIC X.
+           88  MASTER-UPDATE-OK        VALUE 'Y'.
+           88  MASTER-UPDATE-FAILED    VALUE 'N'.
+       01  WS-EFFECTIVE-RATE     PIC 9V99.
+      *--------------------------------------------------------
+      * RESTART/CHECKPOINT MARKER - RECORDS THE SEQUENCE NUMBER
+      * OF THE LAST INPUT-FILE RECORD SUCCESSFULLY PROCESSED SO A
+      * RERUN AFTER AN ABEND CAN SKIP WORK ALREADY DONE.
+      *--------------------------------------------------------
+       01  WS-CKPT-KEY            PIC 9(4).
+       01  WS-CKPT-STATUS         PIC XX.
+       01  WS-RECORD-SEQ          PIC 9(7) VALUE 0.
+       01  WS-LAST-CHECKPOINT-SEQ PIC 9(7) VALUE 0.
+       01  WS-RESTART-IN-PROG-SEQ PIC 9(7) VALUE 0.
+       01  WS-RELOAD-IDX          PIC 9(4).
+      *--------------------------------------------------------
+      * BATCH CONTROL TOTALS FOR THE TRAILER FOOTER.
+      *--------------------------------------------------------
+       01  WS-TOTAL-EMPLOYEES    PIC 9(5) VALUE 0.
+       01  WS-TOTAL-HOURS        PIC 9(7)V99 VALUE 0.
+       01  WS-TOTAL-GROSS-WAGES  PIC 9(7)V99 VALUE 0.
+       01  WS-TOTAL-NET-WAGES    PIC 9(7)V99 VALUE 0.
+       01  WS-EXCEPTION-COUNT    PIC 9(5) VALUE 0.
+      *--------------------------------------------------------
+      * EXCEPTION RECORD FOR HOURS/RATE DATA OUTSIDE OF A
+      * REASONABLE RANGE - DIVERTED INSTEAD OF BEING CALCULATED.
+      *--------------------------------------------------------
+       01  WS-RECORD-STATUS      PIC X.
+           88  RECORD-VALID          VALUE 'Y'.
+           88  RECORD-INVALID        VALUE 'N'.
+       01  EXCEPTION-LINE.
+           05  EXC-NAME             PIC X(20).
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  EXC-REASON           PIC X(30).
+      *--------------------------------------------------------
+      * DEPARTMENT BREAKDOWN - EACH PROCESSED EMPLOYEE IS CACHED
+      * HERE SO A SORTED, SUBTOTALED REPORT CAN BE PRODUCED AFTER
+      * THE MAIN DETAIL LOOP WITHOUT RE-READING INPUT-FILE.
+      *--------------------------------------------------------
+       01  WS-DEPT-COUNT         PIC 9(4) VALUE 0.
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-DEPT-COUNT
+                   ASCENDING KEY IS DT-DEPT-CODE
+                   INDEXED BY DT-IDX.
+               10  DT-DEPT-CODE     PIC X(4).
+               10  DT-EMP-ID        PIC 9(6).
+               10  DT-EMP-NAME      PIC X(20).
+               10  DT-HOURS         PIC 9(3)V99.
+               10  DT-GROSS         PIC 9(4)V99.
+               10  DT-NET           PIC 9(3)V99.
+       01  WS-PREV-DEPT-CODE     PIC X(4) VALUE SPACES.
+       01  WS-DEPT-SUB-HOURS     PIC 9(5)V99 VALUE 0.
+       01  WS-DEPT-SUB-GROSS     PIC 9(5)V99 VALUE 0.
+       01  WS-DEPT-SUB-NET       PIC 9(5)V99 VALUE 0.
+       01  DEPT-DETAIL-LINE.
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  DD-DEPT-OUT          PIC X(4).
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  DD-NAME-OUT          PIC X(20).
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  DD-HOURS-OUT         PIC ZZZZ9.99.
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  DD-GROSS-OUT         PIC ZZ,ZZ9.99.
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  DD-NET-OUT           PIC ZZ,ZZ9.99.
+       01  DEPT-SUBTOTAL-LINE.
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  FILLER               PIC X(8) VALUE 'DEPT '.
+           05  DS-DEPT-OUT          PIC X(4).
+           05  FILLER               PIC X(8) VALUE ' TOTALS '.
+           05  DS-HOURS-OUT         PIC ZZZZ9.99.
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  DS-GROSS-OUT         PIC ZZ,ZZ9.99.
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  DS-NET-OUT           PIC ZZ,ZZ9.99.
+       01  TRAILER-LINE.
+           05  FILLER               PIC X(20) VALUE SPACES.
+           05  TRAILER-LABEL        PIC X(20) VALUE SPACES.
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  TRAILER-VALUE        PIC ZZ,ZZZ,ZZ9.99.
+         PROCEDURE DIVISION.
         100-MAIN.
-          OPEN INPUT INPUT-FILE 
-          OUTPUT OUTPUT-FILE.
+          OPEN INPUT INPUT-FILE
+          I-O EMPLOYEE-MASTER-FILE.
+      *--------------------------------------------------------
+      * UNLIKE CHECKPT.DAT, EMPMAST.DAT IS EXTERNALLY-MAINTAINED
+      * REFERENCE DATA THIS PROGRAM ONLY READS/UPDATES -- IT IS
+      * NEVER CORRECT TO FABRICATE AN EMPTY ONE IF IT'S MISSING,
+      * SO A FAILED OPEN HALTS THE RUN INSTEAD OF AUTO-CREATING.
+      *--------------------------------------------------------
+       IF WS-MASTER-STATUS NOT = '00'
+           DISPLAY 'FATAL: CANNOT OPEN EMPLOYEE-MASTER-FILE '
+               'EMPMAST.DAT - FILE STATUS ' WS-MASTER-STATUS
+           STOP RUN
+       END-IF.
+       PERFORM 102-OPEN-CHECKPOINT.
+       PERFORM 105-READ-CHECKPOINT.
+       PERFORM 103-OPEN-REPORT-FILES.
         PERFORM UNTIL EOF = 'Y'
             READ INPUT-FILE
                AT END MOVE 'Y' TO EOF
               NOT AT END
-                 MOVE SPACES TO OUTPUT-REC
-                 MOVE EMPLOYEE-NAME-IN TO NAME-OUT
-                 MOVE HOURS-WORKED-IN  TO HOURS-OUT
-                 MOVE HOURLY-RATE-IN   TO RATE-OUT
-                 MULTIPLY HOURS-WORKED-IN BY HOURLY-RATE-IN
-		 	        GIVING WEEKLY-WAGES-OUT
-                 WRITE OUTPUT-REC FROM DETAIL-LINE END-WRITE
-         END-READ        
+                 ADD 1 TO WS-RECORD-SEQ
+                 IF WS-RECORD-SEQ > WS-LAST-CHECKPOINT-SEQ
+                     IF WS-RECORD-SEQ = WS-RESTART-IN-PROG-SEQ
+                         PERFORM 147-DIVERT-UNKNOWN-RECORD
+                     ELSE
+                         PERFORM 148-CLAIM-RECORD-SEQ
+                         PERFORM 120-PROCESS-RECORD
+                         PERFORM 150-WRITE-CHECKPOINT
+                     END-IF
+                 END-IF
+         END-READ
         END-PERFORM.
-       CLOSE INPUT-FILE, OUTPUT-FILE.
-       STOP RUN.  
\ No newline at end of file
+       PERFORM 140-WRITE-TRAILER.
+       PERFORM 200-DEPT-REPORT.
+       PERFORM 160-RESET-CHECKPOINT.
+       CLOSE INPUT-FILE, OUTPUT-FILE, EXCEPTION-FILE,
+             DEPT-REPORT-FILE, EFT-FILE, EMPLOYEE-MASTER-FILE,
+             CHECKPOINT-FILE.
+       STOP RUN.
+
+       103-OPEN-REPORT-FILES.
+      *--------------------------------------------------------
+      * ON A RESTART (WS-LAST-CHECKPOINT-SEQ > 0) THE OUTPUT
+      * FILES FROM THE INTERRUPTED RUN ALREADY CONTAIN LINES FOR
+      * EVERY RECORD PROCESSED BEFORE THE ABEND. OPEN EXTEND SO
+      * THOSE LINES ARE KEPT AND THE RESUMED RUN APPENDS TO THEM
+      * INSTEAD OF TRUNCATING THEM AWAY.
+      *--------------------------------------------------------
+           IF WS-LAST-CHECKPOINT-SEQ > 0
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND DEPT-REPORT-FILE
+               OPEN EXTEND EFT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT DEPT-REPORT-FILE
+               OPEN OUTPUT EFT-FILE
+           END-IF.
+
+       102-OPEN-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       105-READ-CHECKPOINT.
+           MOVE 1 TO WS-CKPT-KEY
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-LAST-CHECKPOINT-SEQ
+                   MOVE 0 TO WS-RESTART-IN-PROG-SEQ
+               NOT INVALID KEY
+                   MOVE CKPT-LAST-SEQ        TO WS-LAST-CHECKPOINT-SEQ
+                   MOVE CKPT-IN-PROGRESS-SEQ TO WS-RESTART-IN-PROG-SEQ
+                   MOVE CKPT-TOTAL-EMPLOYEES TO WS-TOTAL-EMPLOYEES
+                   MOVE CKPT-TOTAL-HOURS     TO WS-TOTAL-HOURS
+                   MOVE CKPT-TOTAL-GROSS     TO WS-TOTAL-GROSS-WAGES
+                   MOVE CKPT-TOTAL-NET       TO WS-TOTAL-NET-WAGES
+                   MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                   MOVE CKPT-DEPT-COUNT      TO WS-DEPT-COUNT
+                   PERFORM 106-RELOAD-DEPT-TABLE
+           END-READ.
+
+       106-RELOAD-DEPT-TABLE.
+           IF WS-DEPT-COUNT > 0
+               PERFORM VARYING WS-RELOAD-IDX FROM 1 BY 1
+                   UNTIL WS-RELOAD-IDX > WS-DEPT-COUNT
+                   COMPUTE WS-CKPT-KEY = WS-RELOAD-IDX + 1
+                   READ CHECKPOINT-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE CKDT-DEPT-CODE TO
+                               DT-DEPT-CODE (WS-RELOAD-IDX)
+                           MOVE CKDT-EMP-ID TO
+                               DT-EMP-ID (WS-RELOAD-IDX)
+                           MOVE CKDT-EMP-NAME TO
+                               DT-EMP-NAME (WS-RELOAD-IDX)
+                           MOVE CKDT-HOURS TO DT-HOURS (WS-RELOAD-IDX)
+                           MOVE CKDT-GROSS TO DT-GROSS (WS-RELOAD-IDX)
+                           MOVE CKDT-NET   TO DT-NET (WS-RELOAD-IDX)
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       147-DIVERT-UNKNOWN-RECORD.
+      *--------------------------------------------------------
+      * THIS SEQUENCE NUMBER WAS MARKED "IN PROGRESS" WHEN THE
+      * CHECKPOINT WAS LAST WRITTEN, SO THE PRIOR RUN ABENDED
+      * WHILE THIS RECORD WAS BEING PROCESSED AND IT IS UNKNOWN
+      * WHETHER THE MASTER UPDATE/OUTPUT LINES FOR IT COMPLETED.
+      * DIVERT IT TO THE EXCEPTION REPORT FOR MANUAL REVIEW
+      * RATHER THAN RISK A SILENT DOUBLE-PAY OR A SILENT SKIP.
+      *--------------------------------------------------------
+           MOVE EMPLOYEE-NAME-IN TO EXC-NAME
+           MOVE 'RESTART STATUS UNKNOWN-REVIEW' TO EXC-REASON
+           WRITE EXCEPTION-REC FROM EXCEPTION-LINE END-WRITE
+           ADD 1 TO WS-EXCEPTION-COUNT
+           PERFORM 150-WRITE-CHECKPOINT.
+
+       148-CLAIM-RECORD-SEQ.
+      *--------------------------------------------------------
+      * SET EVERY CONTROL FIELD HERE (NOT JUST CKPT-IN-PROGRESS-
+      * SEQ) BECAUSE THE RECORD AREA IS SHARED WITH CHECKPOINT-
+      * DEPT-REC VIA REDEFINES -- IT MAY STILL HOLD A DEPT-ROW'S
+      * BYTES FROM THE LAST 106-RELOAD-DEPT-TABLE OR 151-
+      * CHECKPOINT-DEPT-ENTRY READ/WRITE, AND A PARTIAL REWRITE
+      * WOULD PERSIST THAT GARBAGE INTO THE OTHER CONTROL FIELDS.
+      *--------------------------------------------------------
+           MOVE 1 TO WS-CKPT-KEY
+           MOVE WS-LAST-CHECKPOINT-SEQ TO CKPT-LAST-SEQ
+           MOVE WS-RECORD-SEQ          TO CKPT-IN-PROGRESS-SEQ
+           MOVE WS-TOTAL-EMPLOYEES     TO CKPT-TOTAL-EMPLOYEES
+           MOVE WS-TOTAL-HOURS         TO CKPT-TOTAL-HOURS
+           MOVE WS-TOTAL-GROSS-WAGES   TO CKPT-TOTAL-GROSS
+           MOVE WS-TOTAL-NET-WAGES     TO CKPT-TOTAL-NET
+           MOVE WS-EXCEPTION-COUNT     TO CKPT-EXCEPTION-COUNT
+           MOVE WS-DEPT-COUNT          TO CKPT-DEPT-COUNT
+           REWRITE CHECKPOINT-REC
+           IF WS-CKPT-STATUS NOT = '00'
+               WRITE CHECKPOINT-REC
+           END-IF.
+
+       150-WRITE-CHECKPOINT.
+           MOVE 1 TO WS-CKPT-KEY
+           MOVE WS-RECORD-SEQ        TO CKPT-LAST-SEQ
+           MOVE 0                    TO CKPT-IN-PROGRESS-SEQ
+           MOVE WS-TOTAL-EMPLOYEES   TO CKPT-TOTAL-EMPLOYEES
+           MOVE WS-TOTAL-HOURS       TO CKPT-TOTAL-HOURS
+           MOVE WS-TOTAL-GROSS-WAGES TO CKPT-TOTAL-GROSS
+           MOVE WS-TOTAL-NET-WAGES   TO CKPT-TOTAL-NET
+           MOVE WS-EXCEPTION-COUNT   TO CKPT-EXCEPTION-COUNT
+           MOVE WS-DEPT-COUNT        TO CKPT-DEPT-COUNT
+           REWRITE CHECKPOINT-REC
+           IF WS-CKPT-STATUS NOT = '00'
+               WRITE CHECKPOINT-REC
+           END-IF.
+
+       151-CHECKPOINT-DEPT-ENTRY.
+           COMPUTE WS-CKPT-KEY = WS-DEPT-COUNT + 1
+           MOVE DT-DEPT-CODE (DT-IDX) TO CKDT-DEPT-CODE
+           MOVE DT-EMP-ID (DT-IDX)    TO CKDT-EMP-ID
+           MOVE DT-EMP-NAME (DT-IDX)  TO CKDT-EMP-NAME
+           MOVE DT-HOURS (DT-IDX)     TO CKDT-HOURS
+           MOVE DT-GROSS (DT-IDX)     TO CKDT-GROSS
+           MOVE DT-NET (DT-IDX)       TO CKDT-NET
+           REWRITE CHECKPOINT-DEPT-REC
+           IF WS-CKPT-STATUS NOT = '00'
+               WRITE CHECKPOINT-DEPT-REC
+           END-IF.
+
+       160-RESET-CHECKPOINT.
+           MOVE 1 TO WS-CKPT-KEY
+           MOVE 0 TO CKPT-LAST-SEQ
+           MOVE 0 TO CKPT-IN-PROGRESS-SEQ
+           MOVE 0 TO CKPT-TOTAL-EMPLOYEES
+           MOVE 0 TO CKPT-TOTAL-HOURS
+           MOVE 0 TO CKPT-TOTAL-GROSS
+           MOVE 0 TO CKPT-TOTAL-NET
+           MOVE 0 TO CKPT-EXCEPTION-COUNT
+           MOVE 0 TO CKPT-DEPT-COUNT
+           REWRITE CHECKPOINT-REC
+           IF WS-CKPT-STATUS NOT = '00'
+               WRITE CHECKPOINT-REC
+           END-IF.
+
+       120-PROCESS-RECORD.
+           PERFORM 125-LOOKUP-MASTER
+           PERFORM 117-VALIDATE-SHIFT-NUMERIC
+           IF SHIFT-HOURS-NUMERIC
+               ADD SHIFT-HOURS-IN (1) SHIFT-HOURS-IN (2)
+                   SHIFT-HOURS-IN (3) GIVING WS-SHIFT-HOURS-SUM
+               PERFORM 116-VALIDATE-SHIFT-CODES
+           ELSE
+               MOVE 0 TO WS-SHIFT-HOURS-SUM
+           END-IF
+           PERFORM 115-VALIDATE-RECORD
+           IF RECORD-VALID
+               PERFORM 122-CALCULATE-AND-PRINT
+           ELSE
+               PERFORM 145-WRITE-EXCEPTION
+           END-IF.
+
+      *--------------------------------------------------------
+      * SHIFT-HOURS-IN IS A NUMERIC DISPLAY FIELD AT THE TAIL OF
+      * AN EXTENDED INPUT LAYOUT. AN UPSTREAM FEED THAT LEAVES
+      * THOSE TRAILING COLUMNS BLANK-PADDED INSTEAD OF ZERO-
+      * FILLED WOULD RAISE A DATA EXCEPTION THE MOMENT THE FIELD
+      * IS USED IN ARITHMETIC OR A NUMERIC COMPARISON, SO CHECK
+      * NUMERIC-NESS FIRST AND SKIP THOSE USES ON FAILURE.
+      *--------------------------------------------------------
+       117-VALIDATE-SHIFT-NUMERIC.
+           SET SHIFT-HOURS-NUMERIC TO TRUE
+           PERFORM VARYING WS-SHIFT-IDX FROM 1 BY 1
+               UNTIL WS-SHIFT-IDX > 3
+               IF SHIFT-HOURS-IN (WS-SHIFT-IDX) NOT NUMERIC
+                   SET SHIFT-HOURS-NOT-NUMERIC TO TRUE
+               END-IF
+           END-PERFORM.
+
+       116-VALIDATE-SHIFT-CODES.
+           SET SHIFT-CODE-VALID TO TRUE
+           PERFORM VARYING WS-SHIFT-IDX FROM 1 BY 1
+               UNTIL WS-SHIFT-IDX > 3
+               IF SHIFT-HOURS-IN (WS-SHIFT-IDX) > 0
+                   PERFORM 129-LOOKUP-SHIFT-MULT
+                   IF SHIFT-MULT-NOT-FOUND
+                       SET SHIFT-CODE-INVALID TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       115-VALIDATE-RECORD.
+           SET RECORD-VALID TO TRUE
+           MOVE SPACES TO EXC-REASON
+           IF MASTER-NOT-FOUND
+               SET RECORD-INVALID TO TRUE
+               MOVE 'EMPLOYEE ID NOT ON MASTER FILE' TO EXC-REASON
+           ELSE
+               IF HOURS-WORKED-IN > 80 OR HOURS-WORKED-IN = 0
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'HOURS WORKED OUT OF RANGE' TO EXC-REASON
+               ELSE
+                   IF WS-EFFECTIVE-RATE = 0
+                       SET RECORD-INVALID TO TRUE
+                       MOVE 'INVALID HOURLY RATE' TO EXC-REASON
+                   ELSE
+                       IF SHIFT-HOURS-NOT-NUMERIC
+                           SET RECORD-INVALID TO TRUE
+                           MOVE 'SHIFT HOURS NOT NUMERIC'
+                               TO EXC-REASON
+                       ELSE
+                           IF WS-SHIFT-HOURS-SUM > 0 AND
+                              WS-SHIFT-HOURS-SUM NOT = HOURS-WORKED-IN
+                               SET RECORD-INVALID TO TRUE
+                               MOVE 'SHIFT HOURS DO NOT MATCH TOTAL'
+                                   TO EXC-REASON
+                           ELSE
+                               IF SHIFT-CODE-INVALID
+                                   SET RECORD-INVALID TO TRUE
+                                   MOVE 'UNRECOGNIZED SHIFT CODE'
+                                       TO EXC-REASON
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       122-CALCULATE-AND-PRINT.
+           MOVE SPACES TO OUTPUT-REC
+           MOVE EMPLOYEE-NAME-IN TO NAME-OUT
+           MOVE HOURS-WORKED-IN  TO HOURS-OUT
+           MOVE WS-EFFECTIVE-RATE TO RATE-OUT
+           IF HOURS-WORKED-IN > 40
+               MOVE 40 TO WS-REGULAR-HOURS
+               SUBTRACT 40 FROM HOURS-WORKED-IN
+                   GIVING WS-OVERTIME-HOURS
+           ELSE
+               MOVE HOURS-WORKED-IN TO WS-REGULAR-HOURS
+               MOVE 0 TO WS-OVERTIME-HOURS
+           END-IF
+           IF WS-SHIFT-HOURS-SUM > 0
+               PERFORM 128-CALC-SHIFT-WAGES
+           ELSE
+               MULTIPLY WS-EFFECTIVE-RATE BY 1.5 GIVING WS-OT-RATE
+               MULTIPLY WS-REGULAR-HOURS BY WS-EFFECTIVE-RATE
+                   GIVING WS-REG-WAGES
+               MULTIPLY WS-OVERTIME-HOURS BY WS-OT-RATE
+                   GIVING WS-OT-WAGES
+           END-IF
+           ADD WS-REG-WAGES WS-OT-WAGES
+               GIVING WS-GROSS-WAGES
+           MOVE WS-REG-WAGES   TO REG-WAGES-OUT
+           MOVE WS-OT-WAGES    TO OT-WAGES-OUT
+           MOVE WS-GROSS-WAGES TO WEEKLY-WAGES-OUT
+           PERFORM 130-CALC-DEDUCTIONS
+           PERFORM 135-UPDATE-MASTER
+      *--------------------------------------------------------
+      * THE MASTER REWRITE IS THE FIRST PERMANENT SIDE EFFECT OF
+      * THIS RECORD'S PROCESSING. IF IT FAILS, DIVERT TO THE
+      * EXCEPTION REPORT INSTEAD OF STILL WRITING THE EFT/PAYROLL
+      * OUTPUT LINES AND ROLLING THE BATCH TOTALS FORWARD -- A
+      * PRINTED/DISBURSED PAYCHECK WITH NO MATCHING YTD UPDATE ON
+      * THE MASTER IS WORSE THAN HOLDING THE RECORD FOR REVIEW.
+      *--------------------------------------------------------
+           IF MASTER-UPDATE-OK
+               PERFORM 137-WRITE-EFT
+               WRITE OUTPUT-REC FROM DETAIL-LINE END-WRITE
+               ADD 1 TO WS-TOTAL-EMPLOYEES
+               ADD WS-REGULAR-HOURS WS-OVERTIME-HOURS
+                   TO WS-TOTAL-HOURS
+               ADD WS-GROSS-WAGES TO WS-TOTAL-GROSS-WAGES
+               ADD WS-NET-PAY     TO WS-TOTAL-NET-WAGES
+               IF WS-DEPT-COUNT < 9999
+                   ADD 1 TO WS-DEPT-COUNT
+                   SET DT-IDX TO WS-DEPT-COUNT
+                   MOVE DEPT-CODE-IN     TO DT-DEPT-CODE (DT-IDX)
+                   MOVE EMPLOYEE-ID-IN   TO DT-EMP-ID (DT-IDX)
+                   MOVE EMPLOYEE-NAME-IN TO DT-EMP-NAME (DT-IDX)
+                   ADD WS-REGULAR-HOURS WS-OVERTIME-HOURS
+                       GIVING DT-HOURS (DT-IDX)
+                   MOVE WS-GROSS-WAGES   TO DT-GROSS (DT-IDX)
+                   MOVE WS-NET-PAY       TO DT-NET (DT-IDX)
+                   PERFORM 151-CHECKPOINT-DEPT-ENTRY
+               END-IF
+           ELSE
+               MOVE EMPLOYEE-NAME-IN TO EXC-NAME
+               MOVE 'MASTER FILE UPDATE FAILED' TO EXC-REASON
+               WRITE EXCEPTION-REC FROM EXCEPTION-LINE END-WRITE
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF.
+
+       145-WRITE-EXCEPTION.
+           MOVE EMPLOYEE-NAME-IN TO EXC-NAME
+           WRITE EXCEPTION-REC FROM EXCEPTION-LINE END-WRITE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       128-CALC-SHIFT-WAGES.
+      *--------------------------------------------------------
+      * BUSINESS RULES:
+      * 1. REG-WAGES-OUT/OT-WAGES-OUT MEAN THE SAME THING HERE AS
+      *    THEY DO FOR A FLAT-RATE EMPLOYEE -- REGULAR IS THE
+      *    <=40-HOUR BUCKET, OVERTIME IS THE >40-HOUR BUCKET --
+      *    SO EACH SEGMENT'S HOURS ARE SPLIT ACROSS THE TWO
+      *    BUCKETS (131-SPLIT-SEGMENT-HOURS) BEFORE THAT
+      *    SEGMENT'S DIFFERENTIAL IS APPLIED, RATHER THAN PUTTING
+      *    EVERY WORKED HOUR INTO "REGULAR" AND ONLY THE EXTRA
+      *    0.5X KICKER INTO "OVERTIME".
+      * 2. WHEN AN EMPLOYEE WORKED MORE THAN ONE SHIFT IN THE
+      *    WEEK, THE OVERTIME PREMIUM (THE EXTRA 0.5X ON HOURS
+      *    OVER 40) IS PAID AT THE HIGHEST SHIFT DIFFERENTIAL THE
+      *    EMPLOYEE EARNED THAT WEEK, NOT A FLAT BASE RATE -- THE
+      *    MOST FAVORABLE RATE APPLIES TO THE OT PREMIUM. THE
+      *    STRAIGHT-TIME (1.0X) PORTION OF OVERTIME HOURS IS PAID
+      *    AT EACH SEGMENT'S OWN DIFFERENTIAL, LIKE ANY OTHER HOUR.
+      *--------------------------------------------------------
+           MOVE 0 TO WS-REG-WAGES
+           MOVE 0 TO WS-OT-WAGES
+           MOVE 0 TO WS-CUM-SHIFT-HOURS
+           MOVE 1.00 TO WS-OT-PREMIUM-MULT
+           PERFORM VARYING WS-SHIFT-IDX FROM 1 BY 1
+               UNTIL WS-SHIFT-IDX > 3
+               IF SHIFT-HOURS-IN (WS-SHIFT-IDX) > 0
+                   PERFORM 129-LOOKUP-SHIFT-MULT
+                   PERFORM 131-SPLIT-SEGMENT-HOURS
+                   IF WS-SEG-REG-HOURS > 0
+                       MULTIPLY WS-SEG-REG-HOURS BY
+                           WS-EFFECTIVE-RATE GIVING WS-SHIFT-WAGE
+                       MULTIPLY WS-SHIFT-WAGE BY WS-SHIFT-MULT
+                           GIVING WS-SHIFT-WAGE
+                       ADD WS-SHIFT-WAGE TO WS-REG-WAGES
+                   END-IF
+                   IF WS-SEG-OT-HOURS > 0
+                       MULTIPLY WS-SEG-OT-HOURS BY
+                           WS-EFFECTIVE-RATE GIVING WS-SHIFT-WAGE
+                       MULTIPLY WS-SHIFT-WAGE BY WS-SHIFT-MULT
+                           GIVING WS-SHIFT-WAGE
+                       ADD WS-SHIFT-WAGE TO WS-OT-WAGES
+                   END-IF
+                   ADD SHIFT-HOURS-IN (WS-SHIFT-IDX)
+                       TO WS-CUM-SHIFT-HOURS
+                   IF WS-SHIFT-MULT > WS-OT-PREMIUM-MULT
+                       MOVE WS-SHIFT-MULT TO WS-OT-PREMIUM-MULT
+                   END-IF
+               END-IF
+           END-PERFORM
+           MULTIPLY WS-OVERTIME-HOURS BY WS-EFFECTIVE-RATE
+               GIVING WS-SHIFT-WAGE
+           MULTIPLY WS-SHIFT-WAGE BY WS-OT-PREMIUM-MULT
+               GIVING WS-SHIFT-WAGE
+           MULTIPLY WS-SHIFT-WAGE BY .5 GIVING WS-SHIFT-WAGE
+           ADD WS-SHIFT-WAGE TO WS-OT-WAGES.
+
+      *--------------------------------------------------------
+      * GIVEN HOURS ALREADY COUNTED (WS-CUM-SHIFT-HOURS) BEFORE
+      * THIS SEGMENT, SPLITS SHIFT-HOURS-IN(WS-SHIFT-IDX) INTO
+      * THE PART THAT FALLS AT OR BELOW THE 40-HOUR REGULAR-TIME
+      * MARK AND THE PART PAST IT.
+      *--------------------------------------------------------
+       131-SPLIT-SEGMENT-HOURS.
+           IF WS-CUM-SHIFT-HOURS >= 40
+               MOVE 0 TO WS-SEG-REG-HOURS
+               MOVE SHIFT-HOURS-IN (WS-SHIFT-IDX) TO WS-SEG-OT-HOURS
+           ELSE
+               COMPUTE WS-SEG-REMAINING-REG = 40 - WS-CUM-SHIFT-HOURS
+               IF SHIFT-HOURS-IN (WS-SHIFT-IDX) <=
+                       WS-SEG-REMAINING-REG
+                   MOVE SHIFT-HOURS-IN (WS-SHIFT-IDX)
+                       TO WS-SEG-REG-HOURS
+                   MOVE 0 TO WS-SEG-OT-HOURS
+               ELSE
+                   MOVE WS-SEG-REMAINING-REG TO WS-SEG-REG-HOURS
+                   COMPUTE WS-SEG-OT-HOURS =
+                       SHIFT-HOURS-IN (WS-SHIFT-IDX) -
+                       WS-SEG-REMAINING-REG
+               END-IF
+           END-IF.
+
+       129-LOOKUP-SHIFT-MULT.
+           MOVE 1.00 TO WS-SHIFT-MULT
+           SET SHIFT-MULT-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-SHIFT-DIFF-IDX FROM 1 BY 1
+               UNTIL WS-SHIFT-DIFF-IDX > 4
+               IF SHIFT-DIFF-CODE (WS-SHIFT-DIFF-IDX) =
+                       SHIFT-CODE-IN (WS-SHIFT-IDX)
+                   MOVE SHIFT-DIFF-MULT (WS-SHIFT-DIFF-IDX)
+                       TO WS-SHIFT-MULT
+                   SET SHIFT-MULT-FOUND TO TRUE
+                   MOVE 5 TO WS-SHIFT-DIFF-IDX
+               END-IF
+           END-PERFORM.
+
+       125-LOOKUP-MASTER.
+           MOVE EMPLOYEE-ID-IN TO EMP-ID-MASTER
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   SET MASTER-NOT-FOUND TO TRUE
+                   MOVE HOURLY-RATE-IN TO WS-EFFECTIVE-RATE
+               NOT INVALID KEY
+                   SET MASTER-FOUND TO TRUE
+                   MOVE EMP-RATE-MASTER TO WS-EFFECTIVE-RATE
+           END-READ.
+
+       135-UPDATE-MASTER.
+           SET MASTER-UPDATE-OK TO TRUE
+           IF MASTER-FOUND
+               ADD HOURS-WORKED-IN TO EMP-YTD-HOURS
+               ADD WS-GROSS-WAGES  TO EMP-YTD-WAGES
+               REWRITE EMPLOYEE-MASTER-REC
+               IF WS-MASTER-STATUS NOT = '00'
+                   SET MASTER-UPDATE-FAILED TO TRUE
+               END-IF
+           END-IF.
+
+       137-WRITE-EFT.
+           MOVE EMPLOYEE-ID-IN  TO EFT-EMP-ID
+           MOVE EMP-BANK-ROUTING TO EFT-ROUTING-NUMBER
+           MOVE EMP-BANK-ACCOUNT TO EFT-ACCOUNT-NUMBER
+           MOVE WS-NET-PAY       TO EFT-NET-AMOUNT
+           WRITE EFT-REC END-WRITE.
+
+       130-CALC-DEDUCTIONS.
+           PERFORM VARYING WS-FED-TAX-IDX FROM 1 BY 1
+               UNTIL WS-FED-TAX-IDX > 3
+               OR WS-GROSS-WAGES NOT >
+                   FED-BRACKET-LIMIT (WS-FED-TAX-IDX)
+           END-PERFORM
+           IF WS-FED-TAX-IDX > 3
+               MOVE 3 TO WS-FED-TAX-IDX
+           END-IF
+           MULTIPLY WS-GROSS-WAGES BY FED-BRACKET-RATE (WS-FED-TAX-IDX)
+               GIVING WS-FED-TAX ROUNDED
+           MULTIPLY WS-GROSS-WAGES BY WS-STATE-TAX-RATE
+               GIVING WS-STATE-TAX ROUNDED
+           MULTIPLY WS-GROSS-WAGES BY WS-FICA-RATE
+               GIVING WS-FICA-TAX ROUNDED
+           ADD WS-FED-TAX WS-STATE-TAX WS-FICA-TAX
+               GIVING WS-TOTAL-DEDUCTIONS
+           SUBTRACT WS-TOTAL-DEDUCTIONS FROM WS-GROSS-WAGES
+               GIVING WS-NET-PAY
+           MOVE WS-FED-TAX   TO FED-TAX-OUT
+           MOVE WS-STATE-TAX TO STATE-TAX-OUT
+           MOVE WS-FICA-TAX  TO FICA-OUT
+           MOVE WS-NET-PAY   TO NET-PAY-OUT.
+
+       140-WRITE-TRAILER.
+           MOVE SPACES TO OUTPUT-REC
+           WRITE OUTPUT-REC END-WRITE
+           MOVE SPACES TO TRAILER-LINE
+           MOVE 'TOTAL EMPLOYEES PROCESSED' TO TRAILER-LABEL
+           MOVE WS-TOTAL-EMPLOYEES TO TRAILER-VALUE
+           MOVE TRAILER-LINE TO OUTPUT-REC
+           WRITE OUTPUT-REC END-WRITE
+           MOVE SPACES TO TRAILER-LINE
+           MOVE 'TOTAL HOURS' TO TRAILER-LABEL
+           MOVE WS-TOTAL-HOURS TO TRAILER-VALUE
+           MOVE TRAILER-LINE TO OUTPUT-REC
+           WRITE OUTPUT-REC END-WRITE
+           MOVE SPACES TO TRAILER-LINE
+           MOVE 'TOTAL GROSS WAGES' TO TRAILER-LABEL
+           MOVE WS-TOTAL-GROSS-WAGES TO TRAILER-VALUE
+           MOVE TRAILER-LINE TO OUTPUT-REC
+           WRITE OUTPUT-REC END-WRITE
+           MOVE SPACES TO TRAILER-LINE
+           MOVE 'TOTAL NET WAGES' TO TRAILER-LABEL
+           MOVE WS-TOTAL-NET-WAGES TO TRAILER-VALUE
+           MOVE TRAILER-LINE TO OUTPUT-REC
+           WRITE OUTPUT-REC END-WRITE
+           MOVE SPACES TO TRAILER-LINE
+           MOVE 'TOTAL EXCEPTIONS' TO TRAILER-LABEL
+           MOVE WS-EXCEPTION-COUNT TO TRAILER-VALUE
+           MOVE TRAILER-LINE TO OUTPUT-REC
+           WRITE OUTPUT-REC END-WRITE.
+
+       200-DEPT-REPORT.
+           IF WS-DEPT-COUNT > 0
+               SORT WS-DEPT-ENTRY ASCENDING KEY DT-DEPT-CODE
+               MOVE SPACES TO WS-PREV-DEPT-CODE
+               MOVE 0 TO WS-DEPT-SUB-HOURS
+               MOVE 0 TO WS-DEPT-SUB-GROSS
+               MOVE 0 TO WS-DEPT-SUB-NET
+               PERFORM 210-PRINT-DEPT-ROW
+                   VARYING DT-IDX FROM 1 BY 1
+                   UNTIL DT-IDX > WS-DEPT-COUNT
+               PERFORM 220-PRINT-DEPT-SUBTOTAL
+           END-IF.
+
+       210-PRINT-DEPT-ROW.
+           IF DT-DEPT-CODE (DT-IDX) NOT = WS-PREV-DEPT-CODE
+              AND WS-PREV-DEPT-CODE NOT = SPACES
+               PERFORM 220-PRINT-DEPT-SUBTOTAL
+           END-IF
+           MOVE DT-DEPT-CODE (DT-IDX) TO WS-PREV-DEPT-CODE
+           MOVE SPACES TO DEPT-REPORT-REC
+           MOVE DT-DEPT-CODE (DT-IDX) TO DD-DEPT-OUT
+           MOVE DT-EMP-NAME (DT-IDX) TO DD-NAME-OUT
+           MOVE DT-HOURS (DT-IDX)    TO DD-HOURS-OUT
+           MOVE DT-GROSS (DT-IDX)    TO DD-GROSS-OUT
+           MOVE DT-NET (DT-IDX)      TO DD-NET-OUT
+           MOVE DEPT-DETAIL-LINE TO DEPT-REPORT-REC
+           WRITE DEPT-REPORT-REC END-WRITE
+           ADD DT-HOURS (DT-IDX) TO WS-DEPT-SUB-HOURS
+           ADD DT-GROSS (DT-IDX) TO WS-DEPT-SUB-GROSS
+           ADD DT-NET (DT-IDX)   TO WS-DEPT-SUB-NET.
+
+       220-PRINT-DEPT-SUBTOTAL.
+           MOVE SPACES TO DEPT-REPORT-REC
+           MOVE WS-PREV-DEPT-CODE TO DS-DEPT-OUT
+           MOVE WS-DEPT-SUB-HOURS TO DS-HOURS-OUT
+           MOVE WS-DEPT-SUB-GROSS TO DS-GROSS-OUT
+           MOVE WS-DEPT-SUB-NET   TO DS-NET-OUT
+           MOVE DEPT-SUBTOTAL-LINE TO DEPT-REPORT-REC
+           WRITE DEPT-REPORT-REC END-WRITE
+           MOVE 0 TO WS-DEPT-SUB-HOURS
+           MOVE 0 TO WS-DEPT-SUB-GROSS
+           MOVE 0 TO WS-DEPT-SUB-NET.
\ No newline at end of file
